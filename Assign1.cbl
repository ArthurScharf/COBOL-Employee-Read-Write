@@ -3,9 +3,11 @@
       * Student ID: 040797015
       * Course & Section  CST8283_310
       * Date:  June 9th, 2025
-      * Purpose: Writes employee data to a file.
-      *          Reads and displays employees who've been with the
-      *          company for more than 10.5 years.
+      * Purpose: Maintains employee data (add/change/delete) and
+      *          reads and displays employees who qualify for a
+      *          service-award tier (configurable year thresholds),
+      *          printing them to a paginated roster report grouped
+      *          by tier.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ASSIGNMENT-1.
@@ -13,32 +15,105 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-       SELECT EMPLOYEE-FILE ASSIGN TO "../employee_data.txt"
+      * Indexed (KSDS) by EMPLOYEE-ID - gives random-access lookups
+      * and lets the runtime reject a WRITE with a duplicate key
+       SELECT EMPLOYEE-FILE ASSIGN TO "../employee_data.dat"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS FILE-EMPLOYEE-ID
+              FILE STATUS IS EMPLOYEE-FILE-STATUS.
+
+      * Print dataset for the long-service roster report, in place of
+      * the old console-only DISPLAY
+       SELECT ROSTER-REPORT-FILE ASSIGN TO "../employee_roster.prt"
               ORGANIZATION IS LINE SEQUENTIAL.
 
+      * Department code + name lookup table, validated against by
+      * 302-ACCEPT-INPUT before a record is written
+       SELECT DEPARTMENT-MASTER-FILE
+              ASSIGN TO "../department_master.txt"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS DEPARTMENT-MASTER-STATUS.
+
+      * Service-award year thresholds (one per line, e.g. 05/10/15/
+      * 20/25), read instead of the old hardcoded 10.5-year cutoff
+       SELECT SERVICE-AWARD-FILE
+              ASSIGN TO "../service_award_thresholds.txt"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS SERVICE-AWARD-FILE-STATUS.
+
+      * Audit trail - one line appended per ADD/CHANGE/DELETE, never
+      * truncated, so payroll/HR can trace which run introduced a
+      * given record
+       SELECT AUDIT-FILE ASSIGN TO "../audit_trail.txt"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS AUDIT-FILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
-      * File descriptor for Employee File. We'll read and write to this
-      * NOTE: Could just have defined structure here.
-      * Only do this if you have different formatting
+      * File descriptor for Employee File. Indexed files need their
+      * key field to live directly in the FD record, so the on-disk
+      * layout is defined here rather than as a PIC X(55) line
        FD  EMPLOYEE-FILE.
-       01  EMPLOYEE-FILE-LINE PIC X(55).
+           COPY "FILE-EMPLOYEE-RECORD.CPY".
+
+       FD  ROSTER-REPORT-FILE.
+       01  ROSTER-REPORT-LINE PIC X(107).
+
+       FD  DEPARTMENT-MASTER-FILE.
+       01  DEPARTMENT-MASTER-LINE PIC X(23).
+
+       FD  SERVICE-AWARD-FILE.
+       01  SERVICE-AWARD-LINE PIC 99.
+
+       FD  AUDIT-FILE.
+       01  AUDIT-FILE-LINE PIC X(48).
 
       * Struct for employee records
        WORKING-STORAGE SECTION.
-       01  EMPLOYEE-RECORD.
-           05  EMPLOYEE-ID         PIC 9(6).
-           05  DEPARTMENT-CODE     PIC 999.
-           05  LAST-NAME           PIC A(20).
-           05  FIRST-NAME          PIC A(20).
-           05  YEARS-OF-SERVICE    PIC 99V9.
+       COPY "EMPLOYEE-RECORD.CPY".
+
+      * Transaction code driving 201-CREATE-EMPLOYEE-RECORD. A normal
+      * data-entry run never OPENs OUTPUT (which would truncate the
+      * file) - ADD, CHANGE and DELETE each open EMPLOYEE-FILE I-O and
+      * act on it directly by its RECORD KEY
+       01  TRANSACTION-CODE       PIC X.
+           88  TRANS-ADD          VALUE 'A'.
+           88  TRANS-CHANGE       VALUE 'C'.
+           88  TRANS-DELETE       VALUE 'D'.
+
+      * One row per line of DEPARTMENT-MASTER-FILE, loaded into memory
+      * once at startup so 302-ACCEPT-INPUT and 301-DISPLAY-RECORD can
+      * look codes up without re-reading the file every time
+       01  DEPARTMENT-MASTER-TABLE.
+           05  DEPARTMENT-MASTER-ENTRY OCCURS 200 TIMES
+                  INDEXED BY DM-IDX.
+               10  DM-TBL-CODE      PIC 999.
+               10  DM-TBL-NAME      PIC A(20).
+       01  DEPARTMENT-MASTER-COUNT  PIC 9(4) VALUE ZERO.
+       01  DEPARTMENT-MASTER-STATUS PIC XX.
+
+      * Set once DEPARTMENT-MASTER-TABLE's 200 entries are full, so
+      * 220-LOAD-DEPARTMENT-MASTER only warns about it one time
+       01  DEPARTMENT-MASTER-TABLE-FULL-FLAG PIC A VALUE 'N'.
+
+      * Record layout used only while loading DEPARTMENT-MASTER-FILE
+       01  DEPARTMENT-MASTER-RECORD.
+           05  DM-DEPT-CODE         PIC 999.
+           05  DM-DEPT-NAME         PIC A(20).
+
+      * Set by 221-VALIDATE-DEPARTMENT-CODE
+       01  DEPARTMENT-CODE-VALID-FLAG PIC A VALUE 'N'.
+           88  DEPARTMENT-CODE-VALID     VALUE 'Y'.
 
       * Used for formatted display
        01  EMPLOYEE-RECORD-OUT.
            05 EMPLOYEE-ID-OUT      PIC 9(6).
            05 FILLER               PIC X(3)   VALUE SPACES.
            05 DEPARTMENT-CODE-OUT  PIC 999.
-           05 FILLER               PIC X(10)  VALUE SPACES.
+           05 FILLER               PIC X(3)   VALUE SPACES.
+           05 DEPARTMENT-NAME-OUT  PIC A(20).
+           05 FILLER               PIC X(3)   VALUE SPACES.
            05 LAST-NAME-OUT        PIC A(20).
            05 FILLER               PIC X(3)   VALUE SPACES.
            05 FIRST-NAME-OUT       PIC A(20).
@@ -52,109 +127,687 @@
        01  HEADERS.
            05 H1 PIC A(9)   VALUE "ID     | ".
            05 H2 PIC A(13)  VALUE "Department | ".
+           05 H2B PIC A(23) VALUE "Department Name      | ".
            05 H3 PIC A(23)  VALUE "Last                 | ".
            05 H4 PIC A(23)  VALUE "First                | ".
            05 H5 PIC A(16)  VALUE "Years of Service".
 
       * Used for display clarity
-       01  DASH-LINE PIC X(84) VALUE ALL "=".
+       01  DASH-LINE PIC X(107) VALUE ALL "=".
       * flag for exiting loop
        01  FLG-LOOPING         PIC A VALUE 'Y'.
       * Used for user control input
        01  CHOICE                PIC A.
 
+      * Roster report pagination - a new page is started every
+      * ROSTER-LINES-PER-PAGE detail lines
+       01  ROSTER-PAGE-NUMBER      PIC 9(4) VALUE ZERO.
+       01  ROSTER-LINE-COUNT       PIC 9(4) VALUE ZERO.
+       01  ROSTER-LINES-PER-PAGE   PIC 9(4) VALUE 50.
+
+      * Set while 207-PRINT-TIER-SECTION is looping over a tier's
+      * employees, so 205-PRINT-ROSTER-PAGE-HEADER knows to reprint
+      * TIER-SECTION-HEADER when a page break happens mid-tier
+       01  WS-TIER-SECTION-ACTIVE-FLAG PIC A VALUE 'N'.
+           88  TIER-SECTION-ACTIVE VALUE 'Y'.
+
+      * Run date, formatted MM/DD/YYYY for the report's page header
+       01  ROSTER-RUN-DATE-RAW     PIC 9(8).
+       01  ROSTER-RUN-DATE-OUT.
+           05  ROSTER-RUN-DATE-MM  PIC 9(2).
+           05  FILLER              PIC X VALUE "/".
+           05  ROSTER-RUN-DATE-DD  PIC 9(2).
+           05  FILLER              PIC X VALUE "/".
+           05  ROSTER-RUN-DATE-YY  PIC 9(4).
+
+      * Page header printed at the top of every roster report page
+       01  ROSTER-PAGE-HEADER.
+           05  FILLER              PIC X(10) VALUE "Run Date: ".
+           05  RPH-RUN-DATE        PIC X(10).
+           05  FILLER              PIC X(10) VALUE SPACES.
+           05  FILLER              PIC X(6)  VALUE "Page: ".
+           05  RPH-PAGE-NUMBER     PIC ZZZ9.
+           05  FILLER              PIC X(45) VALUE SPACES.
+
+      * Title line printed under the page header
+       01  ROSTER-TITLE-LINE PIC X(84) VALUE
+           "Service Award Roster".
+
       * An explixit decimal was needed for parsing keyboard input for
       * years of service
        01  TEMP-YOS PIC 99.9.
 
+      * TEMP-YOS is numeric-edited (it carries a literal decimal
+      * point), and IS NUMERIC on a numeric-edited item is always
+      * false regardless of content - so the keyboard entry is
+      * ACCEPTed here first as plain characters and hand-validated
+      * one digit position at a time before it's trusted into TEMP-YOS
+       01  WS-YOS-INPUT PIC X(4).
+       01  WS-YOS-INPUT-R REDEFINES WS-YOS-INPUT.
+           05  WS-YOS-INT               PIC XX.
+           05  WS-YOS-DOT               PIC X.
+           05  WS-YOS-DEC               PIC X.
+
+      * Set each pass through the Years-of-Service loop, once
+      * WS-YOS-INPUT is confirmed to be two digits, a dot and a digit
+       01  WS-YOS-FORMAT-VALID-FLAG PIC A VALUE 'N'.
+           88  WS-YOS-FORMAT-VALID      VALUE 'Y'.
+
+      * Set by 302-ACCEPT-INPUT's Years-of-Service re-prompt loop
+       01  YEARS-OF-SERVICE-VALID-FLAG PIC A VALUE 'N'.
+           88  YEARS-OF-SERVICE-VALID      VALUE 'Y'.
+
+      * Employee ID is keyed in here as plain characters, not
+      * straight into EMPLOYEE-ID, because ACCEPT into a numeric
+      * PIC 9(6) silently coerces non-numeric keystrokes to zeros
+      * instead of leaving something IS NUMERIC can catch
+       01  WS-EMPLOYEE-ID-INPUT PIC X(6).
+
+      * Set by 302-ACCEPT-INPUT's Employee ID re-prompt loop. Can't
+      * loop on EMPLOYEE-ID IS NUMERIC alone - ZEROS is itself
+      * numeric, so a stale valid value from an earlier transaction
+      * would never fail the test and re-prompt
+       01  EMPLOYEE-ID-VALID-FLAG PIC A VALUE 'N'.
+           88  EMPLOYEE-ID-VALID           VALUE 'Y'.
+
+      * Sane upper bound for a newly entered Years of Service - past
+      * this a keystroke almost certainly meant something else
+       01  MAXIMUM-YEARS-OF-SERVICE PIC 99V9 VALUE 65.0.
+
+      * Edited form of MAXIMUM-YEARS-OF-SERVICE for the re-prompt
+      * message - PIC 99V9 has no decimal point to DISPLAY
+       01  MAXIMUM-YEARS-OF-SERVICE-OUT PIC Z9.9 VALUE 65.0.
+
+      * Service-award thresholds loaded from SERVICE-AWARD-FILE (or
+      * defaulted to the standard 5/10/15/20/25 year milestones if
+      * that control file isn't present)
+       01  SERVICE-AWARD-THRESHOLD-TABLE.
+           05  SERVICE-AWARD-THRESHOLD-ENTRY OCCURS 20 TIMES
+                  INDEXED BY AWD-IDX.
+               10  AWD-TBL-THRESHOLD  PIC 99.
+       01  SERVICE-AWARD-THRESHOLD-COUNT  PIC 99 VALUE ZERO.
+       01  SERVICE-AWARD-FILE-STATUS      PIC XX.
+
+      * Set once SERVICE-AWARD-THRESHOLD-TABLE's 20 entries are full,
+      * so 230-LOAD-SERVICE-AWARD-THRESHOLDS only warns once
+       01  SERVICE-AWARD-THRESHOLD-TABLE-FULL-FLAG PIC A VALUE 'N'.
+
+      * One row per employee who qualifies for a service-award tier,
+      * buffered during the single pass over EMPLOYEE-FILE and
+      * printed grouped by tier once that pass is done
+       01  QUALIFYING-EMPLOYEE-TABLE.
+           05  QUALIFYING-EMPLOYEE-ENTRY OCCURS 500 TIMES
+                  INDEXED BY QE-IDX.
+               10  QE-EMPLOYEE-ID        PIC 9(6).
+               10  QE-DEPARTMENT-CODE    PIC 999.
+               10  QE-LAST-NAME          PIC A(20).
+               10  QE-FIRST-NAME         PIC A(20).
+               10  QE-YEARS-OF-SERVICE   PIC 99V9.
+               10  QE-TIER-THRESHOLD     PIC 99.
+       01  QUALIFYING-EMPLOYEE-COUNT      PIC 9(4) VALUE ZERO.
+
+      * Set once QUALIFYING-EMPLOYEE-TABLE's 500 entries are full,
+      * so 232-STORE-QUALIFYING-EMPLOYEE only warns once
+       01  QUALIFYING-EMPLOYEE-TABLE-FULL-FLAG PIC A VALUE 'N'.
+
+      * Set by 231-DETERMINE-SERVICE-AWARD-TIER to the highest
+      * threshold the current EMPLOYEE-RECORD qualifies for
+       01  MATCHED-TIER-THRESHOLD         PIC 99.
+       01  MATCHED-TIER-FLAG              PIC A.
+           88  TIER-MATCHED               VALUE 'Y'.
+
+      * Section header printed in the report ahead of each tier's
+      * list of employees
+       01  TIER-SECTION-HEADER.
+           05  FILLER              PIC X(9)  VALUE SPACES.
+           05  TSH-THRESHOLD-OUT   PIC Z9.
+           05  FILLER              PIC X(20) VALUE
+               "+ Years Of Service".
+
+      * Status of the last I-O operation against EMPLOYEE-FILE. "35"
+      * means the file doesn't exist yet, which is expected the very
+      * first time a run ADDs a record. "22" is a duplicate key on
+      * WRITE, "23" is record-not-found on REWRITE/DELETE/random READ
+       01  EMPLOYEE-FILE-STATUS    PIC XX.
+
+      * Operator running this maintenance session, keyed in once at
+      * startup and stamped on every audit record
+       01  OPERATOR-ID              PIC X(8).
+
+      * One line appended to AUDIT-FILE per successful ADD/CHANGE/
+      * DELETE
+       01  AUDIT-RECORD.
+           05  AUDIT-DATE            PIC 9(8).
+           05  FILLER                PIC X VALUE SPACE.
+           05  AUDIT-TIME            PIC 9(8).
+           05  FILLER                PIC X VALUE SPACE.
+           05  AUDIT-OPERATOR-ID     PIC X(8).
+           05  FILLER                PIC X VALUE SPACE.
+           05  AUDIT-TRANSACTION-TYPE PIC X(6).
+           05  FILLER                PIC X VALUE SPACE.
+           05  AUDIT-EMPLOYEE-ID     PIC 9(6).
+           05  FILLER                PIC X VALUE SPACE.
+           05  AUDIT-DEPARTMENT-CODE PIC 999.
+           05  FILLER                PIC X VALUE SPACE.
+           05  AUDIT-YEARS-OF-SERVICE PIC 99V9.
+       01  AUDIT-FILE-STATUS         PIC XX.
+
 
        PROCEDURE DIVISION.
       * Opens and closes files, and runs subroutines for read/writing
       * to those files
        100-MAIN-PROCEDURE.
-           DISPLAY "---- TAKING INPUT ----".
+           PERFORM 220-LOAD-DEPARTMENT-MASTER.
+           PERFORM 230-LOAD-SERVICE-AWARD-THRESHOLDS.
+           PERFORM 198-ACCEPT-OPERATOR-ID.
+           DISPLAY "---- MAINTAINING EMPLOYEE FILE ----".
            PERFORM 200-INIT-WRITE.
            PERFORM 201-CREATE-EMPLOYEE-RECORD
               UNTIL FLG-LOOPING NOT = 'Y'.
-           PERFORM 202-IO-CLEANUP.
            DISPLAY " "
            DISPLAY "---- DISPLAYING RESULTS ----"
            PERFORM 203-INIT-READ.
            DISPLAY DASH-LINE.
            PERFORM 204-READ-EMPLOYEE-RECORD
               UNTIL FLG-LOOPING = 'N'.
+           PERFORM 206-PRINT-SERVICE-AWARD-REPORT.
            DISPLAY DASH-LINE.
+           WRITE ROSTER-REPORT-LINE FROM DASH-LINE.
            PERFORM 202-IO-CLEANUP.
+           DISPLAY "-- Roster report written to employee_roster.prt --".
            STOP RUN.
 
 
-      * Inits writing. initializes EMPLOYEE-FILE and sets flag to
-      * allow looping input
+      * Prompts once per run for the operator ID stamped on every
+      * audit record
+       198-ACCEPT-OPERATOR-ID.
+           DISPLAY "Enter Operator ID".
+           ACCEPT OPERATOR-ID.
+
+
+      * Sets the flag that allows looping input. Unlike the old
+      * behaviour, this no longer OPENs the file - ADD, CHANGE and
+      * DELETE transactions each open exactly the I-O mode they need,
+      * so a normal run never truncates the roster
        200-INIT-WRITE.
-           OPEN OUTPUT EMPLOYEE-FILE.
            PERFORM 303-POLL-FOR-CONTINUE.
 
 
-      * The body of indefinite loop that takes input form the keyboard
+      * The body of indefinite loop that takes maintenance
+      * transactions from the keyboard and dispatches them by
+      * TRANSACTION-CODE
        201-CREATE-EMPLOYEE-RECORD.
            PERFORM 302-ACCEPT-INPUT.
            IF CHOICE = 'Y' OR CHOICE = 'y' THEN
-              WRITE EMPLOYEE-FILE-LINE FROM EMPLOYEE-RECORD.
+              EVALUATE TRUE
+                 WHEN TRANS-ADD
+                    PERFORM 210-PROCESS-ADD
+                 WHEN TRANS-CHANGE
+                    PERFORM 211-PROCESS-CHANGE
+                 WHEN TRANS-DELETE
+                    PERFORM 212-PROCESS-DELETE
+                 WHEN OTHER
+                    DISPLAY "-- Unknown Transaction Code, skipped --"
+              END-EVALUATE
+           END-IF
            PERFORM 303-POLL-FOR-CONTINUE.
 
 
-      * Closes the employee file
+      * Opens EMPLOYEE-FILE I-O for a maintenance transaction. I-O
+      * requires the file to already exist, so the very first ADD of
+      * a run creates it first
+       209-OPEN-EMPLOYEE-FILE-IO.
+           OPEN I-O EMPLOYEE-FILE.
+           IF EMPLOYEE-FILE-STATUS = "35"
+              OPEN OUTPUT EMPLOYEE-FILE
+              CLOSE EMPLOYEE-FILE
+              OPEN I-O EMPLOYEE-FILE
+           END-IF.
+
+
+      * ADD transaction - writes the new record by key without
+      * disturbing any record already on the file. The indexed file's
+      * own duplicate-key check rejects a second record for an
+      * EMPLOYEE-ID that's already on file
+       210-PROCESS-ADD.
+           PERFORM 209-OPEN-EMPLOYEE-FILE-IO.
+           MOVE EMPLOYEE-ID TO FILE-EMPLOYEE-ID.
+           MOVE DEPARTMENT-CODE TO FILE-DEPARTMENT-CODE.
+           MOVE LAST-NAME TO FILE-LAST-NAME.
+           MOVE FIRST-NAME TO FILE-FIRST-NAME.
+           MOVE YEARS-OF-SERVICE TO FILE-YEARS-OF-SERVICE.
+           WRITE FILE-EMPLOYEE-RECORD
+              INVALID KEY
+                 DISPLAY "-- Employee ID " EMPLOYEE-ID
+                    " already exists, not added --"
+              NOT INVALID KEY
+                 MOVE "ADD" TO AUDIT-TRANSACTION-TYPE
+                 PERFORM 240-WRITE-AUDIT-RECORD
+           END-WRITE.
+           CLOSE EMPLOYEE-FILE.
+
+
+      * CHANGE transaction - reads the record by key and rewrites it
+      * in place with the freshly entered data
+       211-PROCESS-CHANGE.
+           PERFORM 209-OPEN-EMPLOYEE-FILE-IO.
+           MOVE EMPLOYEE-ID TO FILE-EMPLOYEE-ID.
+           READ EMPLOYEE-FILE
+              INVALID KEY
+                 DISPLAY "-- No record found for Employee ID "
+                    EMPLOYEE-ID " --"
+              NOT INVALID KEY
+                 MOVE DEPARTMENT-CODE TO FILE-DEPARTMENT-CODE
+                 MOVE LAST-NAME TO FILE-LAST-NAME
+                 MOVE FIRST-NAME TO FILE-FIRST-NAME
+                 MOVE YEARS-OF-SERVICE TO FILE-YEARS-OF-SERVICE
+                 REWRITE FILE-EMPLOYEE-RECORD
+                 MOVE "CHANGE" TO AUDIT-TRANSACTION-TYPE
+                 PERFORM 240-WRITE-AUDIT-RECORD
+           END-READ.
+           CLOSE EMPLOYEE-FILE.
+
+
+      * DELETE transaction - removes the record whose EMPLOYEE-ID
+      * matches, directly by key. Reads the record first so the audit
+      * record can capture the DEPARTMENT-CODE/YEARS-OF-SERVICE the
+      * deleted record actually held, rather than whatever was left
+      * over in working-storage from an earlier transaction
+       212-PROCESS-DELETE.
+           PERFORM 209-OPEN-EMPLOYEE-FILE-IO.
+           MOVE EMPLOYEE-ID TO FILE-EMPLOYEE-ID.
+           READ EMPLOYEE-FILE
+              INVALID KEY
+                 DISPLAY "-- No record found for Employee ID "
+                    EMPLOYEE-ID " --"
+              NOT INVALID KEY
+                 MOVE FILE-DEPARTMENT-CODE TO DEPARTMENT-CODE
+                 MOVE FILE-YEARS-OF-SERVICE TO YEARS-OF-SERVICE
+                 DELETE EMPLOYEE-FILE
+                    INVALID KEY
+                       DISPLAY "-- No record found for Employee ID "
+                          EMPLOYEE-ID " --"
+                    NOT INVALID KEY
+                       MOVE "DELETE" TO AUDIT-TRANSACTION-TYPE
+                       PERFORM 240-WRITE-AUDIT-RECORD
+                 END-DELETE
+           END-READ.
+           CLOSE EMPLOYEE-FILE.
+
+
+      * Appends one line to AUDIT-FILE recording this transaction.
+      * AUDIT-TRANSACTION-TYPE and EMPLOYEE-ID must already be set by
+      * the caller, and DEPARTMENT-CODE/YEARS-OF-SERVICE must hold the
+      * values written (or, for a DELETE, the values the deleted
+      * record held) so a bad value can be traced back to the run
+      * that introduced it. EXTEND requires the file to exist, so the
+      * first audit record of all time creates it, same as 209 does
+      * for EMPLOYEE-FILE
+       240-WRITE-AUDIT-RECORD.
+           OPEN EXTEND AUDIT-FILE.
+           IF AUDIT-FILE-STATUS = "35"
+              OPEN OUTPUT AUDIT-FILE
+              CLOSE AUDIT-FILE
+              OPEN EXTEND AUDIT-FILE
+           END-IF.
+           ACCEPT AUDIT-DATE FROM DATE YYYYMMDD.
+           ACCEPT AUDIT-TIME FROM TIME.
+           MOVE OPERATOR-ID TO AUDIT-OPERATOR-ID.
+           MOVE EMPLOYEE-ID TO AUDIT-EMPLOYEE-ID.
+           MOVE DEPARTMENT-CODE TO AUDIT-DEPARTMENT-CODE.
+           MOVE YEARS-OF-SERVICE TO AUDIT-YEARS-OF-SERVICE.
+           WRITE AUDIT-FILE-LINE FROM AUDIT-RECORD.
+           CLOSE AUDIT-FILE.
+
+
+      * Reads DEPARTMENT-MASTER-FILE once at startup into
+      * DEPARTMENT-MASTER-TABLE. If the file doesn't exist yet the
+      * table is simply left empty and every code fails validation
+       220-LOAD-DEPARTMENT-MASTER.
+           OPEN INPUT DEPARTMENT-MASTER-FILE.
+           IF DEPARTMENT-MASTER-STATUS = "35"
+              DISPLAY "-- Warning: department_master.txt not found --"
+           ELSE
+              PERFORM UNTIL DEPARTMENT-MASTER-STATUS = "10"
+                 READ DEPARTMENT-MASTER-FILE
+                    INTO DEPARTMENT-MASTER-RECORD
+                    AT END MOVE "10" TO DEPARTMENT-MASTER-STATUS
+                    NOT AT END
+                       IF DEPARTMENT-MASTER-COUNT < 200
+                          ADD 1 TO DEPARTMENT-MASTER-COUNT
+                          SET DM-IDX TO DEPARTMENT-MASTER-COUNT
+                          MOVE DM-DEPT-CODE TO DM-TBL-CODE(DM-IDX)
+                          MOVE DM-DEPT-NAME TO DM-TBL-NAME(DM-IDX)
+                       ELSE
+                          IF DEPARTMENT-MASTER-TABLE-FULL-FLAG = 'N'
+                             DISPLAY "-- department_master.txt has "
+                                "more than 200 entries, extra rows "
+                                "ignored --"
+                             MOVE 'Y' TO
+                                DEPARTMENT-MASTER-TABLE-FULL-FLAG
+                          END-IF
+                       END-IF
+                 END-READ
+              END-PERFORM
+              CLOSE DEPARTMENT-MASTER-FILE
+           END-IF.
+
+
+      * Searches DEPARTMENT-MASTER-TABLE for DEPARTMENT-CODE and sets
+      * DEPARTMENT-CODE-VALID-FLAG accordingly
+       221-VALIDATE-DEPARTMENT-CODE.
+           MOVE 'N' TO DEPARTMENT-CODE-VALID-FLAG.
+           PERFORM VARYING DM-IDX FROM 1 BY 1
+              UNTIL DM-IDX > DEPARTMENT-MASTER-COUNT
+              IF DM-TBL-CODE(DM-IDX) = DEPARTMENT-CODE
+                 MOVE 'Y' TO DEPARTMENT-CODE-VALID-FLAG
+              END-IF
+           END-PERFORM.
+
+
+      * Looks DEPARTMENT-CODE up in DEPARTMENT-MASTER-TABLE and moves
+      * the matching name (or spaces, if the code is somehow no
+      * longer in the master) to DEPARTMENT-NAME-OUT
+       222-LOOKUP-DEPARTMENT-NAME.
+           MOVE SPACES TO DEPARTMENT-NAME-OUT.
+           PERFORM VARYING DM-IDX FROM 1 BY 1
+              UNTIL DM-IDX > DEPARTMENT-MASTER-COUNT
+              IF DM-TBL-CODE(DM-IDX) = DEPARTMENT-CODE
+                 MOVE DM-TBL-NAME(DM-IDX) TO DEPARTMENT-NAME-OUT
+              END-IF
+           END-PERFORM.
+
+
+      * Reads SERVICE-AWARD-FILE once at startup into
+      * SERVICE-AWARD-THRESHOLD-TABLE. If the control file doesn't
+      * exist yet, falls back to the standard 5/10/15/20/25 year
+      * milestones so the report still has something to print
+       230-LOAD-SERVICE-AWARD-THRESHOLDS.
+           OPEN INPUT SERVICE-AWARD-FILE.
+           IF SERVICE-AWARD-FILE-STATUS = "35"
+              DISPLAY "-- service_award_thresholds.txt not found, "
+                 "using default 5/10/15/20/25 year tiers --"
+              PERFORM 235-LOAD-DEFAULT-SERVICE-AWARD-THRESHOLDS
+           ELSE
+              PERFORM UNTIL SERVICE-AWARD-FILE-STATUS = "10"
+                 READ SERVICE-AWARD-FILE
+                    AT END MOVE "10" TO SERVICE-AWARD-FILE-STATUS
+                    NOT AT END
+                       IF SERVICE-AWARD-THRESHOLD-COUNT < 20
+                          ADD 1 TO SERVICE-AWARD-THRESHOLD-COUNT
+                          SET AWD-IDX TO SERVICE-AWARD-THRESHOLD-COUNT
+                          MOVE SERVICE-AWARD-LINE
+                             TO AWD-TBL-THRESHOLD(AWD-IDX)
+                       ELSE
+                          IF SERVICE-AWARD-THRESHOLD-TABLE-FULL-FLAG
+                             = 'N'
+                             DISPLAY "-- service_award_thresholds.txt"
+                                " has more than 20 entries, extra "
+                                "rows ignored --"
+                             MOVE 'Y' TO
+                             SERVICE-AWARD-THRESHOLD-TABLE-FULL-FLAG
+                          END-IF
+                       END-IF
+                 END-READ
+              END-PERFORM
+              CLOSE SERVICE-AWARD-FILE
+           END-IF.
+
+
+      * Default service-award tiers, used only when
+      * service_award_thresholds.txt isn't present
+       235-LOAD-DEFAULT-SERVICE-AWARD-THRESHOLDS.
+           MOVE 5  TO AWD-TBL-THRESHOLD(1).
+           MOVE 10 TO AWD-TBL-THRESHOLD(2).
+           MOVE 15 TO AWD-TBL-THRESHOLD(3).
+           MOVE 20 TO AWD-TBL-THRESHOLD(4).
+           MOVE 25 TO AWD-TBL-THRESHOLD(5).
+           MOVE 5  TO SERVICE-AWARD-THRESHOLD-COUNT.
+
+
+      * Scans SERVICE-AWARD-THRESHOLD-TABLE for the highest threshold
+      * the current EMPLOYEE-RECORD's YEARS-OF-SERVICE qualifies for
+       231-DETERMINE-SERVICE-AWARD-TIER.
+           MOVE 'N' TO MATCHED-TIER-FLAG.
+           MOVE ZERO TO MATCHED-TIER-THRESHOLD.
+           PERFORM VARYING AWD-IDX FROM 1 BY 1
+              UNTIL AWD-IDX > SERVICE-AWARD-THRESHOLD-COUNT
+              IF YEARS-OF-SERVICE >= AWD-TBL-THRESHOLD(AWD-IDX)
+                 AND AWD-TBL-THRESHOLD(AWD-IDX) > MATCHED-TIER-THRESHOLD
+                 MOVE AWD-TBL-THRESHOLD(AWD-IDX)
+                    TO MATCHED-TIER-THRESHOLD
+                 MOVE 'Y' TO MATCHED-TIER-FLAG
+              END-IF
+           END-PERFORM.
+
+
+      * Appends the current EMPLOYEE-RECORD to QUALIFYING-EMPLOYEE-
+      * TABLE, tagged with the tier it qualified for
+       232-STORE-QUALIFYING-EMPLOYEE.
+           IF QUALIFYING-EMPLOYEE-COUNT < 500
+              ADD 1 TO QUALIFYING-EMPLOYEE-COUNT
+              SET QE-IDX TO QUALIFYING-EMPLOYEE-COUNT
+              MOVE EMPLOYEE-ID      TO QE-EMPLOYEE-ID(QE-IDX)
+              MOVE DEPARTMENT-CODE  TO QE-DEPARTMENT-CODE(QE-IDX)
+              MOVE LAST-NAME        TO QE-LAST-NAME(QE-IDX)
+              MOVE FIRST-NAME       TO QE-FIRST-NAME(QE-IDX)
+              MOVE YEARS-OF-SERVICE TO QE-YEARS-OF-SERVICE(QE-IDX)
+              MOVE MATCHED-TIER-THRESHOLD
+                 TO QE-TIER-THRESHOLD(QE-IDX)
+           ELSE
+              IF QUALIFYING-EMPLOYEE-TABLE-FULL-FLAG = 'N'
+                 DISPLAY "-- more than 500 qualifying employees, "
+                    "extra employees skipped --"
+                 MOVE 'Y' TO QUALIFYING-EMPLOYEE-TABLE-FULL-FLAG
+              END-IF
+           END-IF.
+
+
+      * Moves a buffered QUALIFYING-EMPLOYEE-TABLE row (at QE-IDX)
+      * back into EMPLOYEE-RECORD so 301-DISPLAY-RECORD can print it
+       233-LOAD-QUALIFYING-EMPLOYEE-INTO-RECORD.
+           MOVE QE-EMPLOYEE-ID(QE-IDX)      TO EMPLOYEE-ID.
+           MOVE QE-DEPARTMENT-CODE(QE-IDX)  TO DEPARTMENT-CODE.
+           MOVE QE-LAST-NAME(QE-IDX)        TO LAST-NAME.
+           MOVE QE-FIRST-NAME(QE-IDX)       TO FIRST-NAME.
+           MOVE QE-YEARS-OF-SERVICE(QE-IDX) TO YEARS-OF-SERVICE.
+
+
+      * Prints the service-award roster, one section per threshold
+      * tier, from the employees buffered during 204's single pass
+      * over EMPLOYEE-FILE
+       206-PRINT-SERVICE-AWARD-REPORT.
+           PERFORM VARYING AWD-IDX FROM 1 BY 1
+              UNTIL AWD-IDX > SERVICE-AWARD-THRESHOLD-COUNT
+              PERFORM 207-PRINT-TIER-SECTION
+           END-PERFORM.
+
+
+      * Prints one tier's section header followed by every buffered
+      * employee tagged with that tier. WS-TIER-SECTION-ACTIVE-FLAG is
+      * up for the duration so a page break mid-tier (301-DISPLAY-
+      * RECORD calling 205) reprints TIER-SECTION-HEADER instead of
+      * losing it
+       207-PRINT-TIER-SECTION.
+           MOVE AWD-TBL-THRESHOLD(AWD-IDX) TO TSH-THRESHOLD-OUT.
+           MOVE 'Y' TO WS-TIER-SECTION-ACTIVE-FLAG.
+           DISPLAY " ".
+           DISPLAY TIER-SECTION-HEADER.
+           WRITE ROSTER-REPORT-LINE FROM SPACES.
+           WRITE ROSTER-REPORT-LINE FROM TIER-SECTION-HEADER.
+           PERFORM VARYING QE-IDX FROM 1 BY 1
+              UNTIL QE-IDX > QUALIFYING-EMPLOYEE-COUNT
+              IF QE-TIER-THRESHOLD(QE-IDX) = AWD-TBL-THRESHOLD(AWD-IDX)
+                 PERFORM 233-LOAD-QUALIFYING-EMPLOYEE-INTO-RECORD
+                 PERFORM 301-DISPLAY-RECORD
+              END-IF
+           END-PERFORM.
+           MOVE 'N' TO WS-TIER-SECTION-ACTIVE-FLAG.
+
+
+      * Closes the employee file and the roster report
        202-IO-CLEANUP.
            CLOSE EMPLOYEE-FILE.
+           CLOSE ROSTER-REPORT-FILE.
 
 
       * Inits reading. Initializes EMPLOYEE-FILE and sets flag if
-      * initial data exists
+      * initial data exists. Also opens the roster report print
+      * dataset and starts its first page
        203-INIT-READ.
            OPEN INPUT EMPLOYEE-FILE.
            MOVE 'Y' TO FLG-LOOPING.
-           READ EMPLOYEE-FILE AT END MOVE 'N' TO FLG-LOOPING.
+           IF EMPLOYEE-FILE-STATUS = "35"
+              DISPLAY "-- No employee records on file --"
+              MOVE 'N' TO FLG-LOOPING
+           ELSE
+              READ EMPLOYEE-FILE NEXT RECORD
+                 AT END MOVE 'N' TO FLG-LOOPING
+              END-READ
+           END-IF.
            DISPLAY HEADERS.
+           OPEN OUTPUT ROSTER-REPORT-FILE.
+           ACCEPT ROSTER-RUN-DATE-RAW FROM DATE YYYYMMDD.
+           MOVE ROSTER-RUN-DATE-RAW(5:2) TO ROSTER-RUN-DATE-MM.
+           MOVE ROSTER-RUN-DATE-RAW(7:2) TO ROSTER-RUN-DATE-DD.
+           MOVE ROSTER-RUN-DATE-RAW(1:4) TO ROSTER-RUN-DATE-YY.
+           MOVE ZERO TO ROSTER-PAGE-NUMBER.
+           PERFORM 205-PRINT-ROSTER-PAGE-HEADER.
 
 
-      * The body of a indefinite loop that reads lines from the
-      * file and displays the output in a formatted way
+      * The body of an indefinite loop that reads records from the
+      * file and, in this single pass, buckets each employee into
+      * their highest-qualifying service-award tier for later
+      * printing by 206-PRINT-SERVICE-AWARD-REPORT
        204-READ-EMPLOYEE-RECORD.
-           MOVE EMPLOYEE-FILE-LINE TO EMPLOYEE-RECORD.
-           IF YEARS-OF-SERVICE >= 10.5 THEN
-                  PERFORM 301-DISPLAY-RECORD.
-           READ EMPLOYEE-FILE
+           MOVE FILE-EMPLOYEE-ID TO EMPLOYEE-ID.
+           MOVE FILE-DEPARTMENT-CODE TO DEPARTMENT-CODE.
+           MOVE FILE-LAST-NAME TO LAST-NAME.
+           MOVE FILE-FIRST-NAME TO FIRST-NAME.
+           MOVE FILE-YEARS-OF-SERVICE TO YEARS-OF-SERVICE.
+           PERFORM 231-DETERMINE-SERVICE-AWARD-TIER.
+           IF TIER-MATCHED
+              PERFORM 232-STORE-QUALIFYING-EMPLOYEE
+           END-IF.
+           READ EMPLOYEE-FILE NEXT RECORD
               AT END MOVE 'N' TO FLG-LOOPING
            END-READ.
 
 
+      * Starts a new roster report page: page header, run date,
+      * page number, column headers and a dashed rule. If this break
+      * lands in the middle of a service-award tier section, reprints
+      * TIER-SECTION-HEADER too so the continuation page still shows
+      * which tier its rows belong to
+       205-PRINT-ROSTER-PAGE-HEADER.
+           ADD 1 TO ROSTER-PAGE-NUMBER.
+           MOVE ROSTER-RUN-DATE-OUT TO RPH-RUN-DATE.
+           MOVE ROSTER-PAGE-NUMBER TO RPH-PAGE-NUMBER.
+           WRITE ROSTER-REPORT-LINE FROM ROSTER-PAGE-HEADER.
+           WRITE ROSTER-REPORT-LINE FROM ROSTER-TITLE-LINE.
+           WRITE ROSTER-REPORT-LINE FROM DASH-LINE.
+           WRITE ROSTER-REPORT-LINE FROM HEADERS.
+           WRITE ROSTER-REPORT-LINE FROM DASH-LINE.
+           MOVE ZERO TO ROSTER-LINE-COUNT.
+           IF TIER-SECTION-ACTIVE
+              WRITE ROSTER-REPORT-LINE FROM SPACES
+              WRITE ROSTER-REPORT-LINE FROM TIER-SECTION-HEADER
+              ADD 2 TO ROSTER-LINE-COUNT
+           END-IF.
 
 
-      * Moves data to working-storage and displays it
+      * Moves data to working-storage, displays it, and appends it
+      * to the roster report, breaking to a new page every
+      * ROSTER-LINES-PER-PAGE detail lines
        301-DISPLAY-RECORD.
            MOVE EMPLOYEE-ID TO EMPLOYEE-ID-OUT
            MOVE DEPARTMENT-CODE TO DEPARTMENT-CODE-OUT
+           PERFORM 222-LOOKUP-DEPARTMENT-NAME
            MOVE LAST-NAME TO LAST-NAME-OUT
            MOVE FIRST-NAME TO FIRST-NAME-OUT
            MOVE YEARS-OF-SERVICE TO YEARS-OF-SERVICE-OUT
            DISPLAY EMPLOYEE-RECORD-OUT.
+           IF ROSTER-LINE-COUNT >= ROSTER-LINES-PER-PAGE
+              PERFORM 205-PRINT-ROSTER-PAGE-HEADER
+           END-IF.
+           WRITE ROSTER-REPORT-LINE FROM EMPLOYEE-RECORD-OUT.
+           ADD 1 TO ROSTER-LINE-COUNT.
 
 
       * Handles all the input decisions for creating a new record,
       * including the checking if the user wants to create with the
       * data that was entered
        302-ACCEPT-INPUT.
-           DISPLAY "Enter Employee ID (999999)".
-           ACCEPT EMPLOYEE-ID.
-           DISPLAY "Enter Deparment Code (999)".
-           ACCEPT DEPARTMENT-CODE.
-           DISPLAY "Enter Last Name".
-           ACCEPT LAST-NAME.
-           DISPLAY "Enter First Name".
-           ACCEPT FIRST-NAME.
-           DISPLAY "Enter Years of Service (99.9)".
-           ACCEPT TEMP-YOS.
-           MOVE TEMP-YOS TO YEARS-OF-SERVICE.
+           DISPLAY "Enter Transaction Code (A-Add, C-Change, D-Delete)".
+           ACCEPT TRANSACTION-CODE.
+           MOVE 'N' TO EMPLOYEE-ID-VALID-FLAG.
+           PERFORM UNTIL EMPLOYEE-ID-VALID
+              DISPLAY "Enter Employee ID (999999)"
+              ACCEPT WS-EMPLOYEE-ID-INPUT
+              IF WS-EMPLOYEE-ID-INPUT IS NUMERIC
+                 MOVE WS-EMPLOYEE-ID-INPUT TO EMPLOYEE-ID
+                 MOVE 'Y' TO EMPLOYEE-ID-VALID-FLAG
+              ELSE
+                 DISPLAY "-- Employee ID must be numeric, re-enter --"
+              END-IF
+           END-PERFORM.
+           IF TRANS-ADD OR TRANS-CHANGE
+              IF DEPARTMENT-MASTER-COUNT = 0
+                 DISPLAY "-- Warning: no department master loaded, "
+                    "Department Code accepted unchecked --"
+                 DISPLAY "Enter Deparment Code (999)"
+                 ACCEPT DEPARTMENT-CODE
+              ELSE
+                 MOVE 'N' TO DEPARTMENT-CODE-VALID-FLAG
+                 PERFORM UNTIL DEPARTMENT-CODE-VALID
+                    DISPLAY "Enter Deparment Code (999)"
+                    ACCEPT DEPARTMENT-CODE
+                    PERFORM 221-VALIDATE-DEPARTMENT-CODE
+                    IF NOT DEPARTMENT-CODE-VALID
+                       DISPLAY "-- Unknown Department Code, re-enter --"
+                    END-IF
+                 END-PERFORM
+              END-IF
+              MOVE SPACES TO LAST-NAME
+              PERFORM UNTIL LAST-NAME NOT = SPACES
+                 DISPLAY "Enter Last Name"
+                 ACCEPT LAST-NAME
+                 IF LAST-NAME = SPACES
+                    DISPLAY "-- Last Name cannot be blank, re-enter --"
+                 END-IF
+              END-PERFORM
+              MOVE SPACES TO FIRST-NAME
+              PERFORM UNTIL FIRST-NAME NOT = SPACES
+                 DISPLAY "Enter First Name"
+                 ACCEPT FIRST-NAME
+                 IF FIRST-NAME = SPACES
+                    DISPLAY "-- First Name cannot be blank, re-enter --"
+                 END-IF
+              END-PERFORM
+              MOVE 'N' TO YEARS-OF-SERVICE-VALID-FLAG
+              PERFORM UNTIL YEARS-OF-SERVICE-VALID
+                 DISPLAY "Enter Years of Service (99.9)"
+                 ACCEPT WS-YOS-INPUT
+                 MOVE 'N' TO WS-YOS-FORMAT-VALID-FLAG
+                 IF WS-YOS-INT IS NUMERIC AND WS-YOS-DEC IS NUMERIC
+                    AND WS-YOS-DOT = "."
+                    MOVE 'Y' TO WS-YOS-FORMAT-VALID-FLAG
+                    MOVE WS-YOS-INPUT TO TEMP-YOS
+                 END-IF
+                 EVALUATE TRUE
+                    WHEN NOT WS-YOS-FORMAT-VALID
+                       DISPLAY
+                          "-- Years of Service must be numeric, "
+                          "re-enter --"
+                    WHEN TEMP-YOS > MAXIMUM-YEARS-OF-SERVICE
+                       DISPLAY "-- Years of Service exceeds maximum of "
+                          MAXIMUM-YEARS-OF-SERVICE-OUT ", re-enter --"
+                    WHEN OTHER
+                       MOVE 'Y' TO YEARS-OF-SERVICE-VALID-FLAG
+                 END-EVALUATE
+              END-PERFORM
+              MOVE TEMP-YOS TO YEARS-OF-SERVICE
+           END-IF.
            DISPLAY "-- Write? (Y/N) --".
            ACCEPT CHOICE.
 
