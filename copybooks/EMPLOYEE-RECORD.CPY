@@ -0,0 +1,11 @@
+      ******************************************************************
+      * Shared 01 EMPLOYEE-RECORD layout - COPY this into
+      * WORKING-STORAGE instead of redefining the fields by hand so a
+      * field-width change only has to happen in one place
+      ******************************************************************
+       01  EMPLOYEE-RECORD.
+           05  EMPLOYEE-ID         PIC 9(6).
+           05  DEPARTMENT-CODE     PIC 999.
+           05  LAST-NAME           PIC A(20).
+           05  FIRST-NAME          PIC A(20).
+           05  YEARS-OF-SERVICE    PIC 99V9.
