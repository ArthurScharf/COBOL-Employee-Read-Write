@@ -0,0 +1,15 @@
+      ******************************************************************
+      * Shared FD record layout for the indexed EMPLOYEE-FILE - derived
+      * from EMPLOYEE-RECORD.CPY (same fields, FILE- prefixed) instead
+      * of hand-duplicating the PICTURE clauses, so a field-width
+      * change only has to happen in one place. Kept as a separate
+      * copybook because this one carries the RECORD KEY and lives in
+      * the FILE SECTION
+      ******************************************************************
+       COPY "EMPLOYEE-RECORD.CPY"
+           REPLACING ==EMPLOYEE-RECORD==  BY ==FILE-EMPLOYEE-RECORD==
+                     ==EMPLOYEE-ID==      BY ==FILE-EMPLOYEE-ID==
+                     ==DEPARTMENT-CODE==  BY ==FILE-DEPARTMENT-CODE==
+                     ==LAST-NAME==        BY ==FILE-LAST-NAME==
+                     ==FIRST-NAME==       BY ==FILE-FIRST-NAME==
+                     ==YEARS-OF-SERVICE== BY ==FILE-YEARS-OF-SERVICE==.
