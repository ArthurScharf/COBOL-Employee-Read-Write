@@ -0,0 +1,177 @@
+      ******************************************************************
+      * Author:     Arthur Scharf
+      * Student ID: 040797015
+      * Course & Section  CST8283_310
+      * Purpose: Reads EMPLOYEE-FILE, groups the records by
+      *          DEPARTMENT-CODE, and prints headcount and average
+      *          YEARS-OF-SERVICE per department plus a grand total.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DEPT-SUMMARY.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * Indexed (KSDS) by EMPLOYEE-ID, same as ASSIGNMENT-1's copy
+       SELECT EMPLOYEE-FILE ASSIGN TO "../employee_data.dat"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS FILE-EMPLOYEE-ID
+              FILE STATUS IS EMPLOYEE-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-FILE.
+           COPY "FILE-EMPLOYEE-RECORD.CPY".
+
+      * Struct for employee records
+       WORKING-STORAGE SECTION.
+       COPY "EMPLOYEE-RECORD.CPY".
+
+       01  EMPLOYEE-FILE-STATUS        PIC XX.
+
+      * flag for exiting loop
+       01  FLG-LOOPING             PIC A VALUE 'Y'.
+
+      * One entry per distinct DEPARTMENT-CODE seen on EMPLOYEE-FILE
+       01  DEPARTMENT-TABLE.
+           05  DEPARTMENT-ENTRY OCCURS 200 TIMES INDEXED BY DEPT-IDX.
+               10  DEPT-TBL-CODE       PIC 999.
+               10  DEPT-TBL-HEADCOUNT  PIC 9(5).
+               10  DEPT-TBL-YOS-TOTAL  PIC 9(7)V9.
+       01  DEPARTMENT-TABLE-COUNT      PIC 9(4) VALUE ZERO.
+       01  DEPT-MATCH-FLAG             PIC A.
+           88  DEPT-MATCH-FOUND        VALUE 'Y'.
+
+      * Set once DEPARTMENT-TABLE's 200 entries are full, so
+      * 210-ACCUMULATE-DEPARTMENT only warns about it one time
+       01  DEPARTMENT-TABLE-FULL-FLAG  PIC A VALUE 'N'.
+
+      * Grand totals across every department
+       01  GRAND-TOTAL-HEADCOUNT       PIC 9(6) VALUE ZERO.
+       01  GRAND-TOTAL-YOS             PIC 9(8)V9 VALUE ZERO.
+
+      * Used for formatted display
+       01  DEPT-SUMMARY-LINE-OUT.
+           05  DSL-DEPT-CODE-OUT   PIC 999.
+           05  FILLER              PIC X(6)  VALUE SPACES.
+           05  DSL-HEADCOUNT-OUT   PIC ZZZZ9.
+           05  FILLER              PIC X(6)  VALUE SPACES.
+           05  DSL-AVG-YOS-OUT     PIC ZZ9.9.
+
+       01  DEPT-SUMMARY-HEADERS.
+           05  FILLER PIC A(12) VALUE "Department".
+           05  FILLER PIC A(15) VALUE "Headcount".
+           05  FILLER PIC A(16) VALUE "Avg Yrs Service".
+
+       01  DASH-LINE PIC X(43) VALUE ALL "=".
+
+       01  AVERAGE-YOS-WORK            PIC ZZ9.9.
+
+
+       PROCEDURE DIVISION.
+      * Reads every employee, accumulates per-department stats, and
+      * prints the roll-up report
+       100-MAIN-PROCEDURE.
+           PERFORM 200-INIT-READ.
+           PERFORM 201-READ-EMPLOYEE-RECORD
+              UNTIL FLG-LOOPING = 'N'.
+           CLOSE EMPLOYEE-FILE.
+           PERFORM 300-PRINT-REPORT.
+           STOP RUN.
+
+
+      * Opens EMPLOYEE-FILE and primes the read loop. If the file
+      * hasn't been created yet (no ADD has ever run), there's
+      * nothing to summarize
+       200-INIT-READ.
+           OPEN INPUT EMPLOYEE-FILE.
+           MOVE 'Y' TO FLG-LOOPING.
+           IF EMPLOYEE-FILE-STATUS = "35"
+              DISPLAY "-- No employee records on file --"
+              MOVE 'N' TO FLG-LOOPING
+           ELSE
+              READ EMPLOYEE-FILE NEXT RECORD
+                 AT END MOVE 'N' TO FLG-LOOPING
+              END-READ
+           END-IF.
+
+
+      * Body of the read loop - accumulates the record into
+      * DEPARTMENT-TABLE then reads the next one
+       201-READ-EMPLOYEE-RECORD.
+           MOVE FILE-EMPLOYEE-ID TO EMPLOYEE-ID.
+           MOVE FILE-DEPARTMENT-CODE TO DEPARTMENT-CODE.
+           MOVE FILE-LAST-NAME TO LAST-NAME.
+           MOVE FILE-FIRST-NAME TO FIRST-NAME.
+           MOVE FILE-YEARS-OF-SERVICE TO YEARS-OF-SERVICE.
+           PERFORM 210-ACCUMULATE-DEPARTMENT.
+           READ EMPLOYEE-FILE NEXT RECORD
+              AT END MOVE 'N' TO FLG-LOOPING
+           END-READ.
+
+
+      * Finds (or creates) this record's department entry and adds
+      * its headcount/years-of-service into the running totals
+       210-ACCUMULATE-DEPARTMENT.
+           MOVE 'N' TO DEPT-MATCH-FLAG.
+           PERFORM VARYING DEPT-IDX FROM 1 BY 1
+              UNTIL DEPT-IDX > DEPARTMENT-TABLE-COUNT
+              IF DEPT-TBL-CODE(DEPT-IDX) = DEPARTMENT-CODE
+                 MOVE 'Y' TO DEPT-MATCH-FLAG
+                 ADD 1 TO DEPT-TBL-HEADCOUNT(DEPT-IDX)
+                 ADD YEARS-OF-SERVICE TO DEPT-TBL-YOS-TOTAL(DEPT-IDX)
+              END-IF
+           END-PERFORM.
+           IF NOT DEPT-MATCH-FOUND
+              IF DEPARTMENT-TABLE-COUNT < 200
+                 ADD 1 TO DEPARTMENT-TABLE-COUNT
+                 SET DEPT-IDX TO DEPARTMENT-TABLE-COUNT
+                 MOVE DEPARTMENT-CODE TO DEPT-TBL-CODE(DEPT-IDX)
+                 MOVE 1 TO DEPT-TBL-HEADCOUNT(DEPT-IDX)
+                 MOVE YEARS-OF-SERVICE TO DEPT-TBL-YOS-TOTAL(DEPT-IDX)
+              ELSE
+                 IF DEPARTMENT-TABLE-FULL-FLAG = 'N'
+                    DISPLAY "-- more than 200 distinct department "
+                       "codes, extra departments skipped --"
+                    MOVE 'Y' TO DEPARTMENT-TABLE-FULL-FLAG
+                 END-IF
+              END-IF
+           END-IF.
+           ADD 1 TO GRAND-TOTAL-HEADCOUNT.
+           ADD YEARS-OF-SERVICE TO GRAND-TOTAL-YOS.
+
+
+      * Prints one line per department plus a grand total line
+       300-PRINT-REPORT.
+           DISPLAY " ".
+           DISPLAY "---- DEPARTMENT HEADCOUNT / AVG TENURE ----".
+           DISPLAY DASH-LINE.
+           DISPLAY DEPT-SUMMARY-HEADERS.
+           DISPLAY DASH-LINE.
+           PERFORM VARYING DEPT-IDX FROM 1 BY 1
+              UNTIL DEPT-IDX > DEPARTMENT-TABLE-COUNT
+              PERFORM 301-PRINT-DEPARTMENT-LINE
+           END-PERFORM.
+           DISPLAY DASH-LINE.
+           IF GRAND-TOTAL-HEADCOUNT > 0
+              COMPUTE AVERAGE-YOS-WORK ROUNDED =
+                 GRAND-TOTAL-YOS / GRAND-TOTAL-HEADCOUNT
+           ELSE
+              MOVE ZERO TO AVERAGE-YOS-WORK
+           END-IF.
+           DISPLAY "GRAND TOTAL   " GRAND-TOTAL-HEADCOUNT
+              "        " AVERAGE-YOS-WORK.
+           DISPLAY DASH-LINE.
+
+
+      * Formats and displays one department's summary line
+       301-PRINT-DEPARTMENT-LINE.
+           MOVE DEPT-TBL-CODE(DEPT-IDX) TO DSL-DEPT-CODE-OUT.
+           MOVE DEPT-TBL-HEADCOUNT(DEPT-IDX) TO DSL-HEADCOUNT-OUT.
+           COMPUTE DSL-AVG-YOS-OUT ROUNDED =
+              DEPT-TBL-YOS-TOTAL(DEPT-IDX) /
+              DEPT-TBL-HEADCOUNT(DEPT-IDX).
+           DISPLAY DEPT-SUMMARY-LINE-OUT.
+
+       END PROGRAM DEPT-SUMMARY.
