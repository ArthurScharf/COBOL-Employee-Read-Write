@@ -0,0 +1,210 @@
+      ******************************************************************
+      * Author:     Arthur Scharf
+      * Student ID: 040797015
+      * Course & Section  CST8283_310
+      * Purpose: Stand-alone single-employee lookup. Prompts for an
+      *          EMPLOYEE-ID, reads EMPLOYEE-FILE for that one record,
+      *          and displays it using the same EMPLOYEE-RECORD-OUT
+      *          layout ASSIGNMENT-1 uses, so front-desk staff can
+      *          answer a quick tenure question without running the
+      *          full data-entry program.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMPLOYEE-INQUIRY.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * Indexed (KSDS) by EMPLOYEE-ID, same file ASSIGNMENT-1 writes
+       SELECT EMPLOYEE-FILE ASSIGN TO "../employee_data.dat"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS FILE-EMPLOYEE-ID
+              FILE STATUS IS EMPLOYEE-FILE-STATUS.
+
+      * Department code + name lookup table, same as ASSIGNMENT-1
+       SELECT DEPARTMENT-MASTER-FILE
+              ASSIGN TO "../department_master.txt"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS DEPARTMENT-MASTER-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-FILE.
+           COPY "FILE-EMPLOYEE-RECORD.CPY".
+
+       FD  DEPARTMENT-MASTER-FILE.
+       01  DEPARTMENT-MASTER-LINE PIC X(23).
+
+      * Struct for employee records
+       WORKING-STORAGE SECTION.
+       COPY "EMPLOYEE-RECORD.CPY".
+
+      * EMPLOYEE-ID keyed in by the operator to look up
+       01  INQUIRY-EMPLOYEE-ID     PIC 9(6).
+
+      * Status of the last I-O operation against EMPLOYEE-FILE. "23"
+      * means no record exists for the key just read
+       01  EMPLOYEE-FILE-STATUS    PIC XX.
+
+      * One row per line of DEPARTMENT-MASTER-FILE, loaded into memory
+      * once at startup, same as ASSIGNMENT-1
+       01  DEPARTMENT-MASTER-TABLE.
+           05  DEPARTMENT-MASTER-ENTRY OCCURS 200 TIMES
+                  INDEXED BY DM-IDX.
+               10  DM-TBL-CODE      PIC 999.
+               10  DM-TBL-NAME      PIC A(20).
+       01  DEPARTMENT-MASTER-COUNT  PIC 9(4) VALUE ZERO.
+       01  DEPARTMENT-MASTER-STATUS PIC XX.
+
+      * Set once DEPARTMENT-MASTER-TABLE's 200 entries are full, so
+      * 220-LOAD-DEPARTMENT-MASTER only warns about it one time
+       01  DEPARTMENT-MASTER-TABLE-FULL-FLAG PIC A VALUE 'N'.
+
+      * Record layout used only while loading DEPARTMENT-MASTER-FILE
+       01  DEPARTMENT-MASTER-RECORD.
+           05  DM-DEPT-CODE         PIC 999.
+           05  DM-DEPT-NAME         PIC A(20).
+
+      * Used for formatted display - same layout ASSIGNMENT-1 uses
+       01  EMPLOYEE-RECORD-OUT.
+           05 EMPLOYEE-ID-OUT      PIC 9(6).
+           05 FILLER               PIC X(3)   VALUE SPACES.
+           05 DEPARTMENT-CODE-OUT  PIC 999.
+           05 FILLER               PIC X(3)   VALUE SPACES.
+           05 DEPARTMENT-NAME-OUT  PIC A(20).
+           05 FILLER               PIC X(3)   VALUE SPACES.
+           05 LAST-NAME-OUT        PIC A(20).
+           05 FILLER               PIC X(3)   VALUE SPACES.
+           05 FIRST-NAME-OUT       PIC A(20).
+           05 FILLER               PIC X(3)   VALUE SPACES.
+           05 YEARS-OF-SERVICE-OUT PIC 99.9.
+
+      * Simple header structure used for displaying, same as
+      * ASSIGNMENT-1
+       01  HEADERS.
+           05 H1 PIC A(9)   VALUE "ID     | ".
+           05 H2 PIC A(13)  VALUE "Department | ".
+           05 H2B PIC A(23) VALUE "Department Name      | ".
+           05 H3 PIC A(23)  VALUE "Last                 | ".
+           05 H4 PIC A(23)  VALUE "First                | ".
+           05 H5 PIC A(16)  VALUE "Years of Service".
+
+      * Used for display clarity
+       01  DASH-LINE PIC X(107) VALUE ALL "=".
+      * flag for exiting loop
+       01  FLG-LOOPING             PIC A VALUE 'Y'.
+
+
+       PROCEDURE DIVISION.
+      * Loads the department master, then repeatedly prompts for an
+      * EMPLOYEE-ID and displays the matching record until the
+      * operator is done
+       100-MAIN-PROCEDURE.
+           PERFORM 220-LOAD-DEPARTMENT-MASTER.
+           PERFORM 200-OPEN-EMPLOYEE-FILE.
+           DISPLAY "---- EMPLOYEE INQUIRY ----".
+           PERFORM 300-LOOKUP-EMPLOYEE
+              UNTIL FLG-LOOPING NOT = 'Y'.
+           CLOSE EMPLOYEE-FILE.
+           STOP RUN.
+
+
+      * Opens EMPLOYEE-FILE for random-access lookups. If the file
+      * doesn't exist yet there's nothing to look up
+       200-OPEN-EMPLOYEE-FILE.
+           OPEN INPUT EMPLOYEE-FILE.
+           IF EMPLOYEE-FILE-STATUS = "35"
+              DISPLAY "-- No employee records on file --"
+              MOVE 'N' TO FLG-LOOPING
+           END-IF.
+
+
+      * Reads DEPARTMENT-MASTER-FILE once at startup into
+      * DEPARTMENT-MASTER-TABLE, same as ASSIGNMENT-1
+       220-LOAD-DEPARTMENT-MASTER.
+           OPEN INPUT DEPARTMENT-MASTER-FILE.
+           IF DEPARTMENT-MASTER-STATUS = "35"
+              DISPLAY "-- Warning: department_master.txt not found --"
+           ELSE
+              PERFORM UNTIL DEPARTMENT-MASTER-STATUS = "10"
+                 READ DEPARTMENT-MASTER-FILE
+                    INTO DEPARTMENT-MASTER-RECORD
+                    AT END MOVE "10" TO DEPARTMENT-MASTER-STATUS
+                    NOT AT END
+                       IF DEPARTMENT-MASTER-COUNT < 200
+                          ADD 1 TO DEPARTMENT-MASTER-COUNT
+                          SET DM-IDX TO DEPARTMENT-MASTER-COUNT
+                          MOVE DM-DEPT-CODE TO DM-TBL-CODE(DM-IDX)
+                          MOVE DM-DEPT-NAME TO DM-TBL-NAME(DM-IDX)
+                       ELSE
+                          IF DEPARTMENT-MASTER-TABLE-FULL-FLAG = 'N'
+                             DISPLAY "-- department_master.txt has "
+                                "more than 200 entries, extra rows "
+                                "ignored --"
+                             MOVE 'Y' TO
+                                DEPARTMENT-MASTER-TABLE-FULL-FLAG
+                          END-IF
+                       END-IF
+                 END-READ
+              END-PERFORM
+              CLOSE DEPARTMENT-MASTER-FILE
+           END-IF.
+
+
+      * Looks DEPARTMENT-CODE up in DEPARTMENT-MASTER-TABLE and moves
+      * the matching name (or spaces) to DEPARTMENT-NAME-OUT, same as
+      * ASSIGNMENT-1
+       221-LOOKUP-DEPARTMENT-NAME.
+           MOVE SPACES TO DEPARTMENT-NAME-OUT.
+           PERFORM VARYING DM-IDX FROM 1 BY 1
+              UNTIL DM-IDX > DEPARTMENT-MASTER-COUNT
+              IF DM-TBL-CODE(DM-IDX) = DEPARTMENT-CODE
+                 MOVE DM-TBL-NAME(DM-IDX) TO DEPARTMENT-NAME-OUT
+              END-IF
+           END-PERFORM.
+
+
+      * Prompts for an EMPLOYEE-ID, does the random-access READ, and
+      * either displays the match or reports it wasn't found
+       300-LOOKUP-EMPLOYEE.
+           DISPLAY "Enter Employee ID to look up (999999)".
+           ACCEPT INQUIRY-EMPLOYEE-ID.
+           MOVE INQUIRY-EMPLOYEE-ID TO FILE-EMPLOYEE-ID.
+           READ EMPLOYEE-FILE
+              INVALID KEY
+                 DISPLAY "-- No record found for Employee ID "
+                    INQUIRY-EMPLOYEE-ID " --"
+              NOT INVALID KEY
+                 MOVE FILE-EMPLOYEE-ID TO EMPLOYEE-ID
+                 MOVE FILE-DEPARTMENT-CODE TO DEPARTMENT-CODE
+                 MOVE FILE-LAST-NAME TO LAST-NAME
+                 MOVE FILE-FIRST-NAME TO FIRST-NAME
+                 MOVE FILE-YEARS-OF-SERVICE TO YEARS-OF-SERVICE
+                 PERFORM 301-DISPLAY-RECORD
+           END-READ.
+           PERFORM 303-POLL-FOR-CONTINUE.
+
+
+      * Moves the record to the display layout, looks up the
+      * department name, and displays it
+       301-DISPLAY-RECORD.
+           MOVE EMPLOYEE-ID TO EMPLOYEE-ID-OUT
+           MOVE DEPARTMENT-CODE TO DEPARTMENT-CODE-OUT
+           PERFORM 221-LOOKUP-DEPARTMENT-NAME
+           MOVE LAST-NAME TO LAST-NAME-OUT
+           MOVE FIRST-NAME TO FIRST-NAME-OUT
+           MOVE YEARS-OF-SERVICE TO YEARS-OF-SERVICE-OUT
+           DISPLAY DASH-LINE
+           DISPLAY HEADERS
+           DISPLAY DASH-LINE
+           DISPLAY EMPLOYEE-RECORD-OUT
+           DISPLAY DASH-LINE.
+
+
+      * Polls keyboard for whether we should look up another employee
+       303-POLL-FOR-CONTINUE.
+           DISPLAY "-- Look Up Another? (Y/N) --".
+           ACCEPT FLG-LOOPING.
+
+       END PROGRAM EMPLOYEE-INQUIRY.
